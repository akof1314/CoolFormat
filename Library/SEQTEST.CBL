@@ -0,0 +1,5 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. SEQTEST.                                             00020000
+       DATA DIVISION.                                                   00030000
+       WORKING-STORAGE SECTION.                                         00015000
+       PROCEDURE DIVISION.                                              00040000
