@@ -0,0 +1,7 @@
+       IDENTIFICATION DIVISION.                                         
+       PROGRAM-ID. CUSTUPD.                                             
+       DATA DIVISION.                                                   
+       WORKING-STORAGE SECTION.                                         
+       COPY CUSTREC.                                                    
+       PROCEDURE DIVISION.                                              
+           STOP RUN.                                                    
