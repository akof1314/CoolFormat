@@ -0,0 +1,1151 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    LST001.
+000120 AUTHOR.        R DUNNE.
+000130 INSTALLATION.  APPLICATIONS LIBRARY SERVICES.
+000140 DATE-WRITTEN.  01/15/1994.
+000150 DATE-COMPILED.
+000160*
+000170*MODIFICATION HISTORY
+000180*----------------------------------------------------------
+000190*08/09/26  RD  PARM-DRIVEN MEMBER SELECTION.  THE SELECT
+000200*              FOR F1 NO LONGER POINTS AT A FIXED PATH -
+000210*              THE MEMBER TO LIST IS SUPPLIED ON THE RUN
+000220*              PARM AND THE PATH IS BUILT AT RUN TIME IN
+000230*              1000-INITIALIZE.
+000240*08/09/26  RD  F1R NOW CARRIES THE FULL 80 BYTES SO THE
+000250*              SEQUENCE/IDENTIFICATION FIELD IN 73-80 IS
+000260*              READ AND CHECKED INSTEAD OF BEING DROPPED.
+000270*08/09/26  RD  OUTPUT NOW GOES TO A PAGINATED RPT LISTING
+000280*              FILE WITH HEADERS, LINE NUMBERS AND A
+000290*              RUN DATE/TIME STAMP INSTEAD OF BARE DISPLAYS.
+000300*08/09/26  RD  A NON-"00"/NON-"10" FST AFTER A READ NOW
+000310*              ABENDS THE RUN INSTEAD OF BEING TREATED AS
+000320*              A QUIET END OF FILE.
+000330*08/09/26  RD  ADDED EXPAND= COPY-STATEMENT EXPANSION.  WHEN
+000340*              THE EXPAND PARM KEYWORD IS PRESENT, COPY
+000350*              MEMBERS NAMED IN THE SOURCE ARE INLINED INTO
+000360*              THE LISTING FROM THE COPYBOOKS LIBRARY.
+000370*08/09/26  RD  ADDED BATCH= CONTROL-FILE MODE TO DRIVE A LIST
+000380*              OF MEMBERS THROUGH ONE RUN, WITH A JOB SUMMARY
+000390*              AT THE END.  A PER-MEMBER ERROR NO LONGER
+000400*              ABENDS THE WHOLE JOB IN BATCH MODE - IT IS
+000410*              COUNTED AND THE JOB MOVES ON TO THE NEXT
+000420*              MEMBER (SEE 9800-HANDLE-ERROR).
+000430*08/09/26  RD  ADDED STATS PARM KEYWORD - TALLIES TOTAL,
+000440*              BLANK AND COMMENT LINES PLUS CALL/COPY/PERFORM
+000450*              STATEMENT LINES AND PRINTS A ONE-PAGE SOURCE
+000460*              STATISTICS FOOTER PER MEMBER.
+000470*08/09/26  RD  ADDED CHKPT PARM KEYWORD FOR BATCH RUNS.  THE
+000480*              LAST MEMBER COMPLETED IS RECORDED IN A CONTROL/
+000490*              xxx.CKP FILE AFTER EACH MEMBER; A RERUN OF THE
+000500*              SAME BATCH WITH CHKPT SET SKIPS EVERYTHING UP
+000510*              TO AND INCLUDING THAT MEMBER AND RESUMES WITH
+000520*              THE NEXT ONE IN THE CONTROL FILE.
+000530*08/09/26  RD  ADDED FIND=xxx PARM KEYWORD.  WHEN SET, ONLY
+000540*              SOURCE LINES CONTAINING THE SEARCH STRING ARE
+000550*              WRITTEN TO THE LISTING, STILL NUMBERED BY THEIR
+000560*              TRUE POSITION IN THE MEMBER.  WORKS THE SAME IN
+000570*              SINGLE-MEMBER AND BATCH= RUNS.
+000580*08/09/26  RD  ADDED AUDIT/LST001.LOG RUN LOG.  EVERY MEMBER
+000590*              ACCESS, SUCCESSFUL OR NOT, NOW APPENDS ONE LINE
+000600*              TO THE SHARED LOG WITH USERID, MEMBER, RUN
+000610*              TIMESTAMP, RECORD COUNT AND FINAL FILE STATUS.
+000620*
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SOURCE-COMPUTER.   IBM-370.
+000660 OBJECT-COMPUTER.   IBM-370.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT F1  ASSIGN TO DYNAMIC WS-MEMBER-PATH
+000700                ORGANIZATION IS LINE SEQUENTIAL
+000710                FILE STATUS  IS FST.
+000720     SELECT RPT ASSIGN TO DYNAMIC WS-RPT-PATH
+000730                ORGANIZATION IS LINE SEQUENTIAL
+000740                FILE STATUS  IS RST.
+000750     SELECT CPY ASSIGN TO DYNAMIC WS-CPY-PATH
+000760                ORGANIZATION IS LINE SEQUENTIAL
+000770                FILE STATUS  IS CST.
+000780     SELECT CTL ASSIGN TO DYNAMIC WS-CTL-PATH
+000790                ORGANIZATION IS LINE SEQUENTIAL
+000800                FILE STATUS  IS BST.
+000810     SELECT CKPT ASSIGN TO DYNAMIC WS-CKPT-PATH
+000820                ORGANIZATION IS LINE SEQUENTIAL
+000830                FILE STATUS  IS KST.
+000840     SELECT AUDIT ASSIGN TO DYNAMIC WS-AUDIT-PATH
+000850                ORGANIZATION IS LINE SEQUENTIAL
+000860                FILE STATUS  IS AST.
+000870*
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900*
+000910 FD  F1
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  F1R.
+000940     05  F1R-TEXT           PIC X(72).
+000950     05  F1R-SEQNO          PIC X(08).
+000960*
+000970 FD  RPT
+000980     LABEL RECORDS ARE STANDARD.
+000990 01  RPT-RECORD             PIC X(100).
+001000*
+001010 FD  CPY
+001020     LABEL RECORDS ARE STANDARD.
+001030 01  CPY-RECORD             PIC X(72).
+001040*
+001050 FD  CTL
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  CTL-RECORD             PIC X(20).
+001080*
+001090 FD  CKPT
+001100     LABEL RECORDS ARE STANDARD.
+001110 01  CKPT-RECORD            PIC X(20).
+001120*
+001130 FD  AUDIT
+001140     LABEL RECORDS ARE STANDARD.
+001150 01  AUDIT-RECORD           PIC X(100).
+001160*
+001170 WORKING-STORAGE SECTION.
+001180*
+001190*    FILE STATUS AND SWITCHES
+001200*
+001210 01  WS-FILE-STATUS.
+001220     05  FST                PIC X(02)  VALUE "00".
+001230         88  WS-FST-OK                 VALUE "00".
+001240         88  WS-FST-EOF                VALUE "10".
+001250*
+001260*    SEQUENCE-FIELD CHECKING (COLUMNS 73-80 OF F1R)
+001270*
+001280 01  WS-SEQ-CHECK.
+001290     05  WS-PREV-SEQNO      PIC 9(08)  VALUE ZERO.
+001300     05  WS-CURR-SEQNO      PIC 9(08)  VALUE ZERO.
+001310     05  WS-SEQ-FLAG        PIC X(01)  VALUE SPACE.
+001320         88  WS-SEQ-OUT-OF-ORDER       VALUE "*".
+001330*
+001340*    PATTERN-FILTERED (FIND=) LISTING WORK AREAS
+001350*
+001360 01  WS-FIND-STRING         PIC X(15)  VALUE SPACES.
+001370 01  WS-FIND-LEN            PIC 9(02)  COMP VALUE ZERO.
+001380 01  WS-FIND-POS            PIC 9(03)  VALUE ZERO.
+001390 01  WS-FIND-MATCH-SW       PIC X(01)  VALUE "N".
+001400     88  WS-FIND-MATCHED               VALUE "Y".
+001410 01  WS-LINE-PRINTED-SW     PIC X(01)  VALUE "N".
+001420     88  WS-LINE-WAS-PRINTED           VALUE "Y".
+001430 01  WS-READ-ERROR-SW       PIC X(01)  VALUE "N".
+001440     88  WS-READ-ERROR                 VALUE "Y".
+001450*
+001460*    REPORT STATUS AND PAGE CONTROL
+001470*
+001480 01  WS-RPT-STATUS.
+001490     05  RST                PIC X(02)  VALUE "00".
+001500*
+001510 01  WS-RPT-PATH            PIC X(64)  VALUE SPACES.
+001520*
+001530 01  WS-PAGE-CTL.
+001540     05  WS-PAGE-NO         PIC 9(04)  COMP VALUE ZERO.
+001550     05  WS-PAGE-NO-ED      PIC ZZZ9.
+001560     05  WS-LINE-CTR        PIC 9(03)  COMP VALUE ZERO.
+001570     05  WS-LINE-MAX        PIC 9(03)  COMP VALUE 55.
+001580     05  WS-SEQ-LINE-NO     PIC 9(06)  COMP VALUE ZERO.
+001590     05  WS-LINENO-ED       PIC ZZZZZ9.
+001600*
+001610*    RUN DATE/TIME STAMP
+001620*
+001630 01  WS-RUN-DATE.
+001640     05  WS-RUN-YYYY        PIC 9(04).
+001650     05  WS-RUN-MM          PIC 9(02).
+001660     05  WS-RUN-DD          PIC 9(02).
+001670 01  WS-RUN-TIME.
+001680     05  WS-RUN-HH          PIC 9(02).
+001690     05  WS-RUN-MN          PIC 9(02).
+001700     05  WS-RUN-SS          PIC 9(02).
+001710     05  WS-RUN-HS          PIC 9(02).
+001720 01  WS-RUN-DATE-ED         PIC X(10)  VALUE SPACES.
+001730 01  WS-RUN-TIME-ED         PIC X(08)  VALUE SPACES.
+001740*
+001750*    COPY-STATEMENT EXPANSION WORK AREAS
+001760*
+001770 01  WS-COPY-STATUS.
+001780     05  CST                PIC X(02)  VALUE "00".
+001790         88  WS-CST-OK                 VALUE "00".
+001800         88  WS-CST-EOF                VALUE "10".
+001810*
+001820 01  WS-COPY-WORK.
+001830     05  WS-COPY-SW         PIC X(01)  VALUE "N".
+001840     05  WS-COPY-POS        PIC 9(03)  VALUE ZERO.
+001850     05  WS-COPY-LEN        PIC 9(03)  VALUE ZERO.
+001860     05  WS-COPY-MEMBER-RAW PIC X(67)  VALUE SPACES.
+001870     05  WS-COPY-MEMBER     PIC X(20)  VALUE SPACES.
+001880     05  WS-CPY-READ-ERR-SW PIC X(01)  VALUE "N".
+001890         88  WS-CPY-READ-ERROR         VALUE "Y".
+001900*
+001910 01  WS-CPY-PATH             PIC X(64) VALUE SPACES.
+001920*
+001930*    BATCH CONTROL-FILE AND JOB-SUMMARY WORK AREAS
+001940*
+001950 01  WS-BATCH-STATUS.
+001960     05  BST                PIC X(02)  VALUE "00".
+001970         88  WS-BST-OK                 VALUE "00".
+001980         88  WS-BST-EOF                VALUE "10".
+001990*
+002000 01  WS-BATCH-FILE           PIC X(20) VALUE SPACES.
+002010 01  WS-CTL-PATH             PIC X(64) VALUE SPACES.
+002020*
+002030 01  WS-JOB-TOTALS.
+002040     05  WS-JOB-MEMBERS     PIC 9(05)  COMP VALUE ZERO.
+002050     05  WS-JOB-RECORDS     PIC 9(07)  COMP VALUE ZERO.
+002060     05  WS-JOB-ERRORS      PIC 9(05)  COMP VALUE ZERO.
+002070 01  WS-JOB-MEMBERS-ED      PIC ZZZZ9.
+002080 01  WS-JOB-RECORDS-ED      PIC ZZZZZZ9.
+002090 01  WS-JOB-ERRORS-ED       PIC ZZZZ9.
+002100 01  WS-PRIOR-JOB-ERRORS    PIC 9(05)  COMP VALUE ZERO.
+002110*
+002120 01  WS-MEM-RECORDS          PIC 9(07) COMP VALUE ZERO.
+002130*
+002140*    CHECKPOINT/RESTART WORK AREAS
+002150*
+002160 01  WS-CKPT-STATUS.
+002170     05  KST                PIC X(02)  VALUE "00".
+002180         88  WS-KST-OK                 VALUE "00".
+002190         88  WS-KST-EOF                VALUE "10".
+002200*
+002210 01  WS-CKPT-PATH            PIC X(64) VALUE SPACES.
+002220 01  WS-RESTART-MEMBER       PIC X(20) VALUE SPACES.
+002230 01  WS-RESTART-SW           PIC X(01) VALUE "N".
+002240     88  WS-RESTART-PENDING            VALUE "Y".
+002250     88  WS-RESTART-NOT-PENDING        VALUE "N".
+002260*
+002270*    RUN LOG / AUDIT TRAIL WORK AREAS
+002280*
+002290 01  WS-AUDIT-STATUS.
+002300     05  AST                PIC X(02)  VALUE "00".
+002310         88  WS-AST-OK                 VALUE "00" "05".
+002320         88  WS-AST-NOTFOUND           VALUE "35".
+002330*
+002340 01  WS-AUDIT-PATH            PIC X(64) VALUE "Audit/LST001.LOG".
+002350 01  WS-RUN-USER              PIC X(08) VALUE SPACES.
+002360 01  WS-RUN-JOB                PIC X(08) VALUE SPACES.
+002370 01  WS-MEM-RECORDS-ED        PIC ZZZZZZ9.
+002380*
+002390*    SOURCE STATISTICS WORK AREAS
+002400*
+002410 01  WS-STATS.
+002420     05  WS-STAT-TOTAL      PIC 9(06)  COMP VALUE ZERO.
+002430     05  WS-STAT-BLANK      PIC 9(06)  COMP VALUE ZERO.
+002440     05  WS-STAT-COMMENT    PIC 9(06)  COMP VALUE ZERO.
+002450     05  WS-STAT-CALL       PIC 9(06)  COMP VALUE ZERO.
+002460     05  WS-STAT-COPY       PIC 9(06)  COMP VALUE ZERO.
+002470     05  WS-STAT-PERFORM    PIC 9(06)  COMP VALUE ZERO.
+002480*
+002490 01  WS-STATS-ED.
+002500     05  WS-STAT-TOTAL-ED   PIC ZZZZZ9.
+002510     05  WS-STAT-BLANK-ED   PIC ZZZZZ9.
+002520     05  WS-STAT-COMMENT-ED PIC ZZZZZ9.
+002530     05  WS-STAT-CALL-ED    PIC ZZZZZ9.
+002540     05  WS-STAT-COPY-ED    PIC ZZZZZ9.
+002550     05  WS-STAT-PERFORM-ED PIC ZZZZZ9.
+002560*
+002570 01  WS-SCAN-POS             PIC 9(03) VALUE ZERO.
+002580 01  WS-QUOTE-CNT            PIC 9(03) COMP VALUE ZERO.
+002590 01  WS-QUOTE-QUOT           PIC 9(03) COMP VALUE ZERO.
+002600 01  WS-QUOTE-REM            PIC 9(01) COMP VALUE ZERO.
+002610 01  WS-LITERAL-SW           PIC X(01) VALUE "N".
+002620     88  WS-IN-LITERAL                VALUE "Y".
+002630*
+002640 01  WS-SWITCHES.
+002650     05  WS-MEMBER-SW       PIC X(01)  VALUE "N".
+002660         88  WS-MEMBER-SUPPLIED        VALUE "Y".
+002670         88  WS-MEMBER-NOT-SUPPLIED    VALUE "N".
+002680     05  WS-EXPAND-SW       PIC X(01)  VALUE "N".
+002690         88  WS-EXPAND-ON              VALUE "Y".
+002700     05  WS-BATCH-SW        PIC X(01)  VALUE "N".
+002710         88  WS-BATCH-SUPPLIED         VALUE "Y".
+002720     05  WS-STATS-SW        PIC X(01)  VALUE "N".
+002730         88  WS-STATS-ON               VALUE "Y".
+002740     05  WS-CHKPT-SW        PIC X(01)  VALUE "N".
+002750         88  WS-CHKPT-ON               VALUE "Y".
+002760     05  WS-FIND-SW         PIC X(01)  VALUE "N".
+002770         88  WS-FIND-ON                VALUE "Y".
+002780*
+002790*    RUN PARM WORK AREAS
+002800*
+002810 01  WS-PARM-AREA.
+002820     05  WS-PARM-TEXT       PIC X(100) VALUE SPACES.
+002830*
+002840 01  WS-PARM-TOKENS.
+002850     05  WS-PARM-TOK   OCCURS 10 TIMES PIC X(30).
+002860     05  WS-TOK-COUNT       PIC 9(02)  COMP VALUE ZERO.
+002870 01  WS-TOK-IDX             PIC 9(02)  COMP VALUE ZERO.
+002880*
+002890*    SOURCE LIBRARY / MEMBER WORK AREAS
+002900*
+002910 01  WS-LIBRARY.
+002920     05  WS-LIB-PREFIX      PIC X(40)  VALUE "Library/".
+002930     05  WS-LIB-MEMBER      PIC X(20)  VALUE SPACES.
+002940     05  WS-LIB-SUFFIX      PIC X(04)  VALUE ".CBL".
+002950*
+002960 01  WS-MEMBER-PATH         PIC X(64)  VALUE SPACES.
+002970*
+002980*    ABEND MESSAGE WORK AREA
+002990*
+003000 01  WS-ABEND-MESSAGE       PIC X(80)  VALUE SPACES.
+003010*
+003020 PROCEDURE DIVISION.
+003030*
+003040*============================================================*
+003050*    0000-MAINLINE                                            *
+003060*============================================================*
+003070 0000-MAINLINE.
+003080     PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+003090     IF WS-BATCH-SUPPLIED
+003100         PERFORM 3000-RUN-BATCH      THRU 3000-EXIT
+003110     ELSE
+003120         PERFORM 2000-PROCESS-MEMBER THRU 2000-EXIT
+003130     END-IF
+003140     PERFORM 9000-TERMINATE      THRU 9000-EXIT
+003150     STOP RUN.
+003160*
+003170*============================================================*
+003180*    1000-INITIALIZE - ACCEPT AND PARSE THE RUN PARM          *
+003190*============================================================*
+003200 1000-INITIALIZE.
+003210     ACCEPT WS-PARM-TEXT FROM COMMAND-LINE
+003220     PERFORM 1100-PARSE-PARM THRU 1100-EXIT
+003230     IF WS-MEMBER-NOT-SUPPLIED AND NOT WS-BATCH-SUPPLIED
+003240         MOVE "NO MEMBER=/BATCH= PARM SUPPLIED"
+003250             TO WS-ABEND-MESSAGE
+003260         PERFORM 9900-ABEND THRU 9900-EXIT
+003270     END-IF
+003280     PERFORM 1200-GET-TIMESTAMP THRU 1200-EXIT.
+003290 1000-EXIT.
+003300     EXIT.
+003310*
+003320*============================================================*
+003330*    1200-GET-TIMESTAMP - CAPTURE AND EDIT THE RUN DATE/TIME  *
+003340*============================================================*
+003350 1200-GET-TIMESTAMP.
+003360     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003370     ACCEPT WS-RUN-TIME FROM TIME
+003380     ACCEPT WS-RUN-USER FROM ENVIRONMENT "USER"
+003390     ACCEPT WS-RUN-JOB  FROM ENVIRONMENT "JOBNAME"
+003400     IF WS-RUN-JOB = SPACES
+003410         MOVE "LST001" TO WS-RUN-JOB
+003420     END-IF
+003430     STRING WS-RUN-MM DELIMITED BY SIZE
+003440            "/"        DELIMITED BY SIZE
+003450            WS-RUN-DD  DELIMITED BY SIZE
+003460            "/"        DELIMITED BY SIZE
+003470            WS-RUN-YYYY DELIMITED BY SIZE
+003480         INTO WS-RUN-DATE-ED
+003490     END-STRING
+003500     STRING WS-RUN-HH DELIMITED BY SIZE
+003510            ":"        DELIMITED BY SIZE
+003520            WS-RUN-MN  DELIMITED BY SIZE
+003530            ":"        DELIMITED BY SIZE
+003540            WS-RUN-SS  DELIMITED BY SIZE
+003550         INTO WS-RUN-TIME-ED
+003560     END-STRING.
+003570 1200-EXIT.
+003580     EXIT.
+003590*
+003600*============================================================*
+003610*    1100-PARSE-PARM - BREAK THE PARM INTO BLANK-DELIMITED    *
+003620*                      TOKENS AND CLASSIFY EACH ONE            *
+003630*============================================================*
+003640 1100-PARSE-PARM.
+003650     MOVE SPACES TO WS-PARM-TOKENS
+003660     MOVE ZERO   TO WS-TOK-COUNT
+003670     UNSTRING WS-PARM-TEXT DELIMITED BY ALL SPACE
+003680         INTO WS-PARM-TOK(01) WS-PARM-TOK(02)
+003690              WS-PARM-TOK(03) WS-PARM-TOK(04)
+003700              WS-PARM-TOK(05) WS-PARM-TOK(06)
+003710              WS-PARM-TOK(07) WS-PARM-TOK(08)
+003720              WS-PARM-TOK(09) WS-PARM-TOK(10)
+003730         TALLYING IN WS-TOK-COUNT
+003740     END-UNSTRING
+003750     PERFORM 1110-CLASSIFY-TOKEN THRU 1110-EXIT
+003760         VARYING WS-TOK-IDX FROM 1 BY 1
+003770             UNTIL WS-TOK-IDX > WS-TOK-COUNT.
+003780 1100-EXIT.
+003790     EXIT.
+003800*
+003810*============================================================*
+003820*    1110-CLASSIFY-TOKEN - RECOGNIZE ONE PARM KEYWORD          *
+003830*============================================================*
+003840 1110-CLASSIFY-TOKEN.
+003850     IF WS-PARM-TOK(WS-TOK-IDX)(1:7) = "MEMBER="
+003860         IF WS-PARM-TOK(WS-TOK-IDX)(28:1) NOT = SPACE
+003870             MOVE "MEMBER= VALUE TOO LONG - MAX 20 CHARACTERS"
+003880                 TO WS-ABEND-MESSAGE
+003890             PERFORM 9900-ABEND THRU 9900-EXIT
+003900         END-IF
+003910         MOVE WS-PARM-TOK(WS-TOK-IDX)(8:20)
+003920             TO WS-LIB-MEMBER
+003930         SET WS-MEMBER-SUPPLIED TO TRUE
+003940     END-IF
+003950     IF WS-PARM-TOK(WS-TOK-IDX)(1:6) = "EXPAND"
+003960         SET WS-EXPAND-ON TO TRUE
+003970     END-IF
+003980     IF WS-PARM-TOK(WS-TOK-IDX)(1:6) = "BATCH="
+003990         IF WS-PARM-TOK(WS-TOK-IDX)(27:1) NOT = SPACE
+004000             MOVE "BATCH= VALUE TOO LONG - MAX 20 CHARACTERS"
+004010                 TO WS-ABEND-MESSAGE
+004020             PERFORM 9900-ABEND THRU 9900-EXIT
+004030         END-IF
+004040         MOVE WS-PARM-TOK(WS-TOK-IDX)(7:20) TO WS-BATCH-FILE
+004050         SET WS-BATCH-SUPPLIED TO TRUE
+004060     END-IF
+004070     IF WS-PARM-TOK(WS-TOK-IDX)(1:5) = "STATS"
+004080         SET WS-STATS-ON TO TRUE
+004090     END-IF
+004100     IF WS-PARM-TOK(WS-TOK-IDX)(1:5) = "CHKPT"
+004110         SET WS-CHKPT-ON TO TRUE
+004120     END-IF
+004130     IF WS-PARM-TOK(WS-TOK-IDX)(1:5) = "FIND="
+004140         MOVE ZERO TO WS-FIND-LEN
+004150         INSPECT WS-PARM-TOK(WS-TOK-IDX) TALLYING WS-FIND-LEN
+004160             FOR CHARACTERS BEFORE INITIAL " "
+004170         COMPUTE WS-FIND-LEN = WS-FIND-LEN - 5
+004180         IF WS-FIND-LEN < 1
+004190             MOVE "FIND= REQUIRES A SEARCH STRING"
+004200                 TO WS-ABEND-MESSAGE
+004210             PERFORM 9900-ABEND THRU 9900-EXIT
+004220         END-IF
+004230         MOVE WS-PARM-TOK(WS-TOK-IDX)(6:WS-FIND-LEN)
+004240             TO WS-FIND-STRING
+004250         SET WS-FIND-ON TO TRUE
+004260     END-IF.
+004270 1110-EXIT.
+004280     EXIT.
+004290*
+004300*============================================================*
+004310*    2000-PROCESS-MEMBER - OPEN, READ AND LIST THE MEMBER      *
+004320*============================================================*
+004330 2000-PROCESS-MEMBER.
+004340     MOVE ZERO  TO WS-PREV-SEQNO
+004350     MOVE ZERO  TO WS-PAGE-NO
+004360     MOVE ZERO  TO WS-SEQ-LINE-NO
+004370     MOVE ZERO  TO WS-MEM-RECORDS
+004380     MOVE ZERO  TO WS-STAT-TOTAL
+004390     MOVE ZERO  TO WS-STAT-BLANK
+004400     MOVE ZERO  TO WS-STAT-COMMENT
+004410     MOVE ZERO  TO WS-STAT-CALL
+004420     MOVE ZERO  TO WS-STAT-COPY
+004430     MOVE ZERO  TO WS-STAT-PERFORM
+004440     PERFORM 2005-BUILD-MEMBER-PATH THRU 2005-EXIT
+004450     PERFORM 2010-OPEN-REPORT       THRU 2010-EXIT
+004460     OPEN INPUT F1
+004470     IF NOT WS-FST-OK
+004480         MOVE SPACES TO WS-ABEND-MESSAGE
+004490         STRING "UNABLE TO OPEN MEMBER " DELIMITED BY SIZE
+004500                WS-LIB-MEMBER            DELIMITED BY SPACE
+004510                " - FILE STATUS = "      DELIMITED BY SIZE
+004520                FST                      DELIMITED BY SIZE
+004530             INTO WS-ABEND-MESSAGE
+004540         END-STRING
+004550         PERFORM 2900-CLOSE-REPORT THRU 2900-EXIT
+004560         PERFORM 9800-HANDLE-ERROR THRU 9800-EXIT
+004570         GO TO 2000-EXIT
+004580     END-IF
+004590     MOVE "N" TO WS-READ-ERROR-SW
+004600     PERFORM UNTIL WS-FST-EOF OR WS-READ-ERROR
+004610         READ F1
+004620             AT END
+004630                 CONTINUE
+004640             NOT AT END
+004650                 PERFORM 2050-CHECK-READ-STATUS THRU 2050-EXIT
+004660                 IF NOT WS-READ-ERROR
+004670                     PERFORM 2055-LIST-DETAIL-LINE THRU 2055-EXIT
+004680                 END-IF
+004690         END-READ
+004700     END-PERFORM
+004710     IF WS-READ-ERROR
+004720         GO TO 2000-EXIT
+004730     END-IF
+004740     CLOSE F1
+004750     IF WS-STATS-ON
+004760         PERFORM 2500-PRINT-STATS THRU 2500-EXIT
+004770     END-IF
+004780     PERFORM 2900-CLOSE-REPORT THRU 2900-EXIT
+004790     PERFORM 2600-WRITE-AUDIT  THRU 2600-EXIT
+004800     ADD 1 TO WS-JOB-MEMBERS
+004810     ADD WS-MEM-RECORDS TO WS-JOB-RECORDS.
+004820 2000-EXIT.
+004830     EXIT.
+004840*
+004850*============================================================*
+004860*    2005-BUILD-MEMBER-PATH - RESOLVE THE CURRENT MEMBER      *
+004870*                             AGAINST THE SOURCE LIBRARY       *
+004880*============================================================*
+004890 2005-BUILD-MEMBER-PATH.
+004900     MOVE SPACES TO WS-MEMBER-PATH
+004910     STRING WS-LIB-PREFIX  DELIMITED BY SPACE
+004920            WS-LIB-MEMBER  DELIMITED BY SPACE
+004930            WS-LIB-SUFFIX  DELIMITED BY SPACE
+004940         INTO WS-MEMBER-PATH
+004950     END-STRING.
+004960 2005-EXIT.
+004970     EXIT.
+004980*
+004990*============================================================*
+005000*    2050-CHECK-READ-STATUS - A READ THAT DID NOT SIGNAL       *
+005010*                  AT END MUST HAVE FST = "00"; ANYTHING       *
+005020*                  ELSE IS A REAL I/O ERROR, NOT A QUIET EOF.   *
+005030*                  CLOSES F1/RPT AND SETS WS-READ-ERROR-SW SO   *
+005040*                  2000-PROCESS-MEMBER'S READ LOOP STOPS AND    *
+005050*                  SKIPS STRAIGHT TO 2000-EXIT                  *
+005060*============================================================*
+005070 2050-CHECK-READ-STATUS.
+005080     IF WS-FST-OK
+005090         NEXT SENTENCE
+005100     ELSE
+005110         MOVE SPACES TO WS-ABEND-MESSAGE
+005120         STRING "I/O ERROR READING " DELIMITED BY SIZE
+005130                WS-LIB-MEMBER        DELIMITED BY SPACE
+005140                " - FILE STATUS = "  DELIMITED BY SIZE
+005150                FST                  DELIMITED BY SIZE
+005160             INTO WS-ABEND-MESSAGE
+005170         END-STRING
+005180         CLOSE F1
+005190         PERFORM 2900-CLOSE-REPORT THRU 2900-EXIT
+005200         PERFORM 9800-HANDLE-ERROR THRU 9800-EXIT
+005210         SET WS-READ-ERROR TO TRUE
+005220     END-IF.
+005230 2050-EXIT.
+005240     EXIT.
+005250*
+005260*============================================================*
+005270*    2055-LIST-DETAIL-LINE - SEQUENCE-CHECK, SCAN AND LIST     *
+005280*                  ONE RECORD THAT READ CLEAN FROM F1           *
+005290*============================================================*
+005300 2055-LIST-DETAIL-LINE.
+005310     ADD 1 TO WS-MEM-RECORDS
+005320     ADD 1 TO WS-SEQ-LINE-NO
+005330     PERFORM 2100-CHECK-SEQUENCE    THRU 2100-EXIT
+005340     PERFORM 2200-CHECK-COPY        THRU 2200-EXIT
+005350     PERFORM 2250-TALLY-STATS       THRU 2250-EXIT
+005360     MOVE "N" TO WS-LINE-PRINTED-SW
+005370     IF WS-FIND-ON
+005380         PERFORM 2150-CHECK-FIND    THRU 2150-EXIT
+005390         IF WS-FIND-MATCHED
+005400             PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+005410             SET WS-LINE-WAS-PRINTED TO TRUE
+005420         END-IF
+005430     ELSE
+005440         PERFORM 2300-PRINT-DETAIL  THRU 2300-EXIT
+005450         SET WS-LINE-WAS-PRINTED TO TRUE
+005460     END-IF
+005470     IF WS-EXPAND-ON AND WS-COPY-SW = "Y"
+005480                     AND WS-LINE-WAS-PRINTED
+005490         PERFORM 2400-EXPAND-COPY THRU 2400-EXIT
+005500     END-IF.
+005510 2055-EXIT.
+005520     EXIT.
+005530*
+005540*============================================================*
+005550*    2010-OPEN-REPORT - BUILD THE REPORT NAME AND OPEN IT     *
+005560*============================================================*
+005570 2010-OPEN-REPORT.
+005580     MOVE SPACES TO WS-RPT-PATH
+005590     STRING "Reports/"    DELIMITED BY SIZE
+005600            WS-LIB-MEMBER DELIMITED BY SPACE
+005610            ".LST"        DELIMITED BY SIZE
+005620         INTO WS-RPT-PATH
+005630     END-STRING
+005640     OPEN OUTPUT RPT.
+005650 2010-EXIT.
+005660     EXIT.
+005670*
+005680*============================================================*
+005690*    2020-PRINT-HEADERS - WRITE THE PAGE BANNER               *
+005700*============================================================*
+005710 2020-PRINT-HEADERS.
+005720     ADD 1 TO WS-PAGE-NO
+005730     MOVE WS-PAGE-NO TO WS-PAGE-NO-ED
+005740     MOVE SPACES TO RPT-RECORD
+005750     STRING "LST001  SOURCE LISTING  MEMBER: "
+005760                           DELIMITED BY SIZE
+005770            WS-LIB-MEMBER  DELIMITED BY SPACE
+005780            "  "           DELIMITED BY SIZE
+005790            WS-RUN-DATE-ED DELIMITED BY SIZE
+005800            " "            DELIMITED BY SIZE
+005810            WS-RUN-TIME-ED DELIMITED BY SIZE
+005820            "  PAGE "      DELIMITED BY SIZE
+005830            WS-PAGE-NO-ED  DELIMITED BY SIZE
+005840         INTO RPT-RECORD
+005850     END-STRING
+005860     WRITE RPT-RECORD
+005870     MOVE SPACES TO RPT-RECORD
+005880     WRITE RPT-RECORD
+005890     MOVE SPACES TO RPT-RECORD
+005900     STRING "LINE#   SOURCE TEXT" DELIMITED BY SIZE
+005910         INTO RPT-RECORD
+005920     END-STRING
+005930     WRITE RPT-RECORD
+005940     MOVE SPACES TO RPT-RECORD
+005950     WRITE RPT-RECORD
+005960     MOVE ZERO TO WS-LINE-CTR.
+005970 2020-EXIT.
+005980     EXIT.
+005990*
+006000*============================================================*
+006010*    2100-CHECK-SEQUENCE - FLAG AN OUT-OF-SEQUENCE RECORD      *
+006020*                          USING THE ID FIELD IN COLS 73-80    *
+006030*============================================================*
+006040 2100-CHECK-SEQUENCE.
+006050     MOVE SPACE TO WS-SEQ-FLAG
+006060     IF F1R-SEQNO IS NUMERIC
+006070         MOVE F1R-SEQNO TO WS-CURR-SEQNO
+006080         IF WS-PREV-SEQNO NOT = ZERO
+006090            AND WS-CURR-SEQNO NOT > WS-PREV-SEQNO
+006100             MOVE "*" TO WS-SEQ-FLAG
+006110         END-IF
+006120         MOVE WS-CURR-SEQNO TO WS-PREV-SEQNO
+006130     END-IF.
+006140 2100-EXIT.
+006150     EXIT.
+006160*
+006170*============================================================*
+006180*    2150-CHECK-FIND - TEST THE CURRENT LINE AGAINST THE       *
+006190*                  FIND= SEARCH STRING FOR GREP-STYLE          *
+006200*                  PATTERN-FILTERED LISTINGS                   *
+006210*============================================================*
+006220 2150-CHECK-FIND.
+006230     MOVE "N" TO WS-FIND-MATCH-SW
+006240     MOVE ZERO TO WS-FIND-POS
+006250     INSPECT F1R-TEXT TALLYING WS-FIND-POS
+006260         FOR CHARACTERS BEFORE INITIAL
+006270             WS-FIND-STRING(1:WS-FIND-LEN)
+006280     IF WS-FIND-POS < 72
+006290         SET WS-FIND-MATCHED TO TRUE
+006300     END-IF.
+006310 2150-EXIT.
+006320     EXIT.
+006330*
+006340*============================================================*
+006350*    2160-CHECK-IN-LITERAL - IS THE POSITION IN WS-SCAN-POS    *
+006360*                  INSIDE A QUOTED STRING LITERAL?  COUNTS      *
+006370*                  QUOTE MARKS AHEAD OF IT - AN ODD COUNT       *
+006380*                  MEANS ONE IS STILL OPEN AT THIS POINT        *
+006390*============================================================*
+006400 2160-CHECK-IN-LITERAL.
+006410     MOVE "N" TO WS-LITERAL-SW
+006420     IF WS-SCAN-POS > 0
+006430         MOVE ZERO TO WS-QUOTE-CNT
+006440         INSPECT F1R-TEXT(1:WS-SCAN-POS) TALLYING WS-QUOTE-CNT
+006450             FOR ALL QUOTE
+006460         DIVIDE WS-QUOTE-CNT BY 2 GIVING WS-QUOTE-QUOT
+006470             REMAINDER WS-QUOTE-REM
+006480         IF WS-QUOTE-REM NOT = ZERO
+006490             SET WS-IN-LITERAL TO TRUE
+006500         END-IF
+006510     END-IF.
+006520 2160-EXIT.
+006530     EXIT.
+006540*
+006550*============================================================*
+006560*    2200-CHECK-COPY - DETECT A COPY STATEMENT IN THE LINE     *
+006570*============================================================*
+006580 2200-CHECK-COPY.
+006590     MOVE "N"  TO WS-COPY-SW
+006600     IF F1R-TEXT(7:1) NOT = "*"
+006610         MOVE ZERO TO WS-COPY-POS
+006620         INSPECT F1R-TEXT TALLYING WS-COPY-POS
+006630             FOR CHARACTERS BEFORE INITIAL "COPY "
+006640         IF WS-COPY-POS < 72
+006650           AND (WS-COPY-POS = 0
+006660                OR F1R-TEXT(WS-COPY-POS:1) = SPACE)
+006670             MOVE WS-COPY-POS TO WS-SCAN-POS
+006680             PERFORM 2160-CHECK-IN-LITERAL THRU 2160-EXIT
+006690             IF NOT WS-IN-LITERAL
+006700                 MOVE "Y" TO WS-COPY-SW
+006710                 PERFORM 2210-GET-COPY-MEMBER THRU 2210-EXIT
+006720             END-IF
+006730         END-IF
+006740     END-IF.
+006750 2200-EXIT.
+006760     EXIT.
+006770*
+006780*============================================================*
+006790*    2210-GET-COPY-MEMBER - PULL THE MEMBER NAME OFF A COPY    *
+006800*                           STATEMENT                          *
+006810*============================================================*
+006820 2210-GET-COPY-MEMBER.
+006830     MOVE SPACES TO WS-COPY-MEMBER-RAW
+006840     MOVE SPACES TO WS-COPY-MEMBER
+006850     COMPUTE WS-COPY-LEN = 72 - WS-COPY-POS - 5
+006860     MOVE F1R-TEXT(WS-COPY-POS + 6: WS-COPY-LEN)
+006870         TO WS-COPY-MEMBER-RAW
+006880     UNSTRING WS-COPY-MEMBER-RAW DELIMITED BY SPACE OR "."
+006890         INTO WS-COPY-MEMBER
+006900     END-UNSTRING.
+006910 2210-EXIT.
+006920     EXIT.
+006930*
+006940*============================================================*
+006950*    2250-TALLY-STATS - ACCUMULATE SOURCE STATISTICS FOR THE   *
+006960*                       INVENTORY FOOTER                       *
+006970*============================================================*
+006980 2250-TALLY-STATS.
+006990     ADD 1 TO WS-STAT-TOTAL
+007000     IF F1R-TEXT = SPACES
+007010         ADD 1 TO WS-STAT-BLANK
+007020     END-IF
+007030     IF F1R-TEXT(7:1) = "*"
+007040         ADD 1 TO WS-STAT-COMMENT
+007050     END-IF
+007060     IF WS-COPY-SW = "Y"
+007070         ADD 1 TO WS-STAT-COPY
+007080     END-IF
+007090     IF F1R-TEXT(7:1) NOT = "*"
+007100         MOVE ZERO TO WS-SCAN-POS
+007110         INSPECT F1R-TEXT TALLYING WS-SCAN-POS
+007120             FOR CHARACTERS BEFORE INITIAL "CALL "
+007130         IF WS-SCAN-POS < 72
+007140           AND (WS-SCAN-POS = 0
+007150                OR F1R-TEXT(WS-SCAN-POS:1) = SPACE)
+007160             PERFORM 2160-CHECK-IN-LITERAL THRU 2160-EXIT
+007170             IF NOT WS-IN-LITERAL
+007180                 ADD 1 TO WS-STAT-CALL
+007190             END-IF
+007200         END-IF
+007210         MOVE ZERO TO WS-SCAN-POS
+007220         INSPECT F1R-TEXT TALLYING WS-SCAN-POS
+007230             FOR CHARACTERS BEFORE INITIAL "PERFORM "
+007240         IF WS-SCAN-POS < 72
+007250           AND (WS-SCAN-POS = 0
+007260                OR F1R-TEXT(WS-SCAN-POS:1) = SPACE)
+007270             PERFORM 2160-CHECK-IN-LITERAL THRU 2160-EXIT
+007280             IF NOT WS-IN-LITERAL
+007290                 ADD 1 TO WS-STAT-PERFORM
+007300             END-IF
+007310         END-IF
+007320     END-IF.
+007330 2250-EXIT.
+007340     EXIT.
+007350*
+007360*============================================================*
+007370*    2300-PRINT-DETAIL - WRITE ONE NUMBERED DETAIL LINE,       *
+007380*                        BREAKING THE PAGE WHEN IT FILLS UP    *
+007390*============================================================*
+007400 2300-PRINT-DETAIL.
+007410     IF WS-PAGE-NO = ZERO OR WS-LINE-CTR >= WS-LINE-MAX
+007420         PERFORM 2020-PRINT-HEADERS THRU 2020-EXIT
+007430     END-IF
+007440     MOVE WS-SEQ-LINE-NO TO WS-LINENO-ED
+007450     MOVE SPACES TO RPT-RECORD
+007460     STRING WS-LINENO-ED DELIMITED BY SIZE
+007470            "  "          DELIMITED BY SIZE
+007480            F1R-TEXT       DELIMITED BY SIZE
+007490            "  "          DELIMITED BY SIZE
+007500            F1R-SEQNO      DELIMITED BY SIZE
+007510            " "           DELIMITED BY SIZE
+007520            WS-SEQ-FLAG    DELIMITED BY SIZE
+007530         INTO RPT-RECORD
+007540     END-STRING
+007550     WRITE RPT-RECORD
+007560     ADD 1 TO WS-LINE-CTR.
+007570 2300-EXIT.
+007580     EXIT.
+007590*
+007600*============================================================*
+007610*    2400-EXPAND-COPY - INLINE THE NAMED COPYBOOK INTO THE     *
+007620*                       LISTING                                *
+007630*============================================================*
+007640 2400-EXPAND-COPY.
+007650     MOVE SPACES TO WS-CPY-PATH
+007660     STRING "Copybooks/"   DELIMITED BY SIZE
+007670            WS-COPY-MEMBER DELIMITED BY SPACE
+007680            ".CPY"         DELIMITED BY SIZE
+007690         INTO WS-CPY-PATH
+007700     END-STRING
+007710     OPEN INPUT CPY
+007720     MOVE "N" TO WS-CPY-READ-ERR-SW
+007730     IF WS-CST-OK
+007740         PERFORM UNTIL WS-CST-EOF OR WS-CPY-READ-ERROR
+007750             READ CPY
+007760                 AT END
+007770                     CONTINUE
+007780                 NOT AT END
+007790                     PERFORM 2405-CHECK-CPY-READ THRU 2405-EXIT
+007800             END-READ
+007810         END-PERFORM
+007820         CLOSE CPY
+007830     ELSE
+007840         IF WS-PAGE-NO = ZERO OR WS-LINE-CTR >= WS-LINE-MAX
+007850             PERFORM 2020-PRINT-HEADERS THRU 2020-EXIT
+007860         END-IF
+007870         MOVE SPACES TO RPT-RECORD
+007880         STRING "****  COPY MEMBER " DELIMITED BY SIZE
+007890                WS-COPY-MEMBER       DELIMITED BY SPACE
+007900                " NOT FOUND - NOT EXPANDED"
+007910                                      DELIMITED BY SIZE
+007920             INTO RPT-RECORD
+007930         END-STRING
+007940         WRITE RPT-RECORD
+007950         ADD 1 TO WS-LINE-CTR
+007960     END-IF.
+007970 2400-EXIT.
+007980     EXIT.
+007990*
+008000*============================================================*
+008010*    2405-CHECK-CPY-READ - A READ ON CPY THAT DID NOT SIGNAL   *
+008020*                  AT END MUST HAVE CST = "00"; ANYTHING ELSE  *
+008030*                  IS A REAL I/O ERROR, NOT A CLEAN LINE        *
+008040*============================================================*
+008050 2405-CHECK-CPY-READ.
+008060     IF WS-CST-OK
+008070         PERFORM 2410-PRINT-COPY-LINE THRU 2410-EXIT
+008080     ELSE
+008090         PERFORM 2420-COPY-READ-ERROR THRU 2420-EXIT
+008100         SET WS-CPY-READ-ERROR TO TRUE
+008110     END-IF.
+008120 2405-EXIT.
+008130     EXIT.
+008140*
+008150*============================================================*
+008160*    2410-PRINT-COPY-LINE - WRITE ONE EXPANDED COPYBOOK LINE,  *
+008170*                           FLAGGED WITH A "+" IN COLUMN ONE   *
+008180*============================================================*
+008190 2410-PRINT-COPY-LINE.
+008200     IF WS-PAGE-NO = ZERO OR WS-LINE-CTR >= WS-LINE-MAX
+008210         PERFORM 2020-PRINT-HEADERS THRU 2020-EXIT
+008220     END-IF
+008230     MOVE SPACES TO RPT-RECORD
+008240     STRING "       +"    DELIMITED BY SIZE
+008250            CPY-RECORD     DELIMITED BY SIZE
+008260         INTO RPT-RECORD
+008270     END-STRING
+008280     WRITE RPT-RECORD
+008290     ADD 1 TO WS-LINE-CTR.
+008300 2410-EXIT.
+008310     EXIT.
+008320*
+008330*============================================================*
+008340*    2420-COPY-READ-ERROR - A READ ON CPY THAT DID NOT SIGNAL  *
+008350*                  AT END MUST HAVE CST = "00"; FLAG THE       *
+008360*                  EXPANSION AS BAD RATHER THAN LIST WHATEVER  *
+008370*                  GARBAGE CAME BACK IN CPY-RECORD              *
+008380*============================================================*
+008390 2420-COPY-READ-ERROR.
+008400     IF WS-PAGE-NO = ZERO OR WS-LINE-CTR >= WS-LINE-MAX
+008410         PERFORM 2020-PRINT-HEADERS THRU 2020-EXIT
+008420     END-IF
+008430     MOVE SPACES TO RPT-RECORD
+008440     STRING "****  I/O ERROR READING COPY MEMBER "
+008450                                  DELIMITED BY SIZE
+008460            WS-COPY-MEMBER        DELIMITED BY SPACE
+008470            " - FILE STATUS = "   DELIMITED BY SIZE
+008480            CST                   DELIMITED BY SIZE
+008490         INTO RPT-RECORD
+008500     END-STRING
+008510     WRITE RPT-RECORD
+008520     ADD 1 TO WS-LINE-CTR.
+008530 2420-EXIT.
+008540     EXIT.
+008550*
+008560*============================================================*
+008570*    2500-PRINT-STATS - ONE-PAGE SOURCE STATISTICS FOOTER      *
+008580*                       FOR THE CURRENT MEMBER                 *
+008590*============================================================*
+008600 2500-PRINT-STATS.
+008610     PERFORM 2020-PRINT-HEADERS THRU 2020-EXIT
+008620     MOVE WS-STAT-TOTAL   TO WS-STAT-TOTAL-ED
+008630     MOVE WS-STAT-BLANK   TO WS-STAT-BLANK-ED
+008640     MOVE WS-STAT-COMMENT TO WS-STAT-COMMENT-ED
+008650     MOVE WS-STAT-CALL    TO WS-STAT-CALL-ED
+008660     MOVE WS-STAT-COPY    TO WS-STAT-COPY-ED
+008670     MOVE WS-STAT-PERFORM TO WS-STAT-PERFORM-ED
+008680     MOVE SPACES TO RPT-RECORD
+008690     STRING "SOURCE STATISTICS FOR MEMBER: " DELIMITED BY SIZE
+008700            WS-LIB-MEMBER                    DELIMITED BY SPACE
+008710         INTO RPT-RECORD
+008720     END-STRING
+008730     WRITE RPT-RECORD
+008740     MOVE SPACES TO RPT-RECORD
+008750     WRITE RPT-RECORD
+008760     MOVE SPACES TO RPT-RECORD
+008770     STRING "TOTAL LINES.......... " DELIMITED BY SIZE
+008780            WS-STAT-TOTAL-ED         DELIMITED BY SIZE
+008790         INTO RPT-RECORD
+008800     END-STRING
+008810     WRITE RPT-RECORD
+008820     MOVE SPACES TO RPT-RECORD
+008830     STRING "BLANK LINES.......... " DELIMITED BY SIZE
+008840            WS-STAT-BLANK-ED         DELIMITED BY SIZE
+008850         INTO RPT-RECORD
+008860     END-STRING
+008870     WRITE RPT-RECORD
+008880     MOVE SPACES TO RPT-RECORD
+008890     STRING "COMMENT LINES........ " DELIMITED BY SIZE
+008900            WS-STAT-COMMENT-ED       DELIMITED BY SIZE
+008910         INTO RPT-RECORD
+008920     END-STRING
+008930     WRITE RPT-RECORD
+008940     MOVE SPACES TO RPT-RECORD
+008950     STRING "CALL STATEMENTS...... " DELIMITED BY SIZE
+008960            WS-STAT-CALL-ED          DELIMITED BY SIZE
+008970         INTO RPT-RECORD
+008980     END-STRING
+008990     WRITE RPT-RECORD
+009000     MOVE SPACES TO RPT-RECORD
+009010     STRING "COPY STATEMENTS...... " DELIMITED BY SIZE
+009020            WS-STAT-COPY-ED          DELIMITED BY SIZE
+009030         INTO RPT-RECORD
+009040     END-STRING
+009050     WRITE RPT-RECORD
+009060     MOVE SPACES TO RPT-RECORD
+009070     STRING "PERFORM STATEMENTS... " DELIMITED BY SIZE
+009080            WS-STAT-PERFORM-ED       DELIMITED BY SIZE
+009090         INTO RPT-RECORD
+009100     END-STRING
+009110     WRITE RPT-RECORD.
+009120 2500-EXIT.
+009130     EXIT.
+009140*
+009150*============================================================*
+009160*    2600-WRITE-AUDIT - APPEND ONE LINE TO THE SHARED LST001   *
+009170*                  ACCESS LOG FOR THIS MEMBER - USERID, MEMBER,*
+009180*                  TIMESTAMP, RECORD COUNT AND FINAL STATUS     *
+009190*============================================================*
+009200 2600-WRITE-AUDIT.
+009210     OPEN EXTEND AUDIT
+009220     IF WS-AST-NOTFOUND
+009230         OPEN OUTPUT AUDIT
+009240     END-IF
+009250     MOVE WS-MEM-RECORDS TO WS-MEM-RECORDS-ED
+009260     MOVE SPACES TO AUDIT-RECORD
+009270     STRING "LST001 "        DELIMITED BY SIZE
+009280            WS-RUN-USER      DELIMITED BY SPACE
+009290            " JOB="          DELIMITED BY SIZE
+009300            WS-RUN-JOB       DELIMITED BY SPACE
+009310            " MEMBER="       DELIMITED BY SIZE
+009320            WS-LIB-MEMBER    DELIMITED BY SPACE
+009330            " "              DELIMITED BY SIZE
+009340            WS-RUN-DATE-ED   DELIMITED BY SIZE
+009350            " "              DELIMITED BY SIZE
+009360            WS-RUN-TIME-ED   DELIMITED BY SIZE
+009370            " RECS="         DELIMITED BY SIZE
+009380            WS-MEM-RECORDS-ED DELIMITED BY SIZE
+009390            " FST="          DELIMITED BY SIZE
+009400            FST              DELIMITED BY SIZE
+009410         INTO AUDIT-RECORD
+009420     END-STRING
+009430     WRITE AUDIT-RECORD
+009440     CLOSE AUDIT.
+009450 2600-EXIT.
+009460     EXIT.
+009470*
+009480*============================================================*
+009490*    2900-CLOSE-REPORT - CLOSE THE LISTING REPORT              *
+009500*============================================================*
+009510 2900-CLOSE-REPORT.
+009520     CLOSE RPT.
+009530 2900-EXIT.
+009540     EXIT.
+009550*
+009560*============================================================*
+009570*    3000-RUN-BATCH - DRIVE EVERY MEMBER NAMED IN THE         *
+009580*                     CONTROL FILE THROUGH 2000-PROCESS-      *
+009590*                     MEMBER, THEN PRINT THE JOB SUMMARY       *
+009600*============================================================*
+009610 3000-RUN-BATCH.
+009620     MOVE SPACES TO WS-CTL-PATH
+009630     STRING "Control/"    DELIMITED BY SIZE
+009640            WS-BATCH-FILE DELIMITED BY SPACE
+009650            ".CTL"        DELIMITED BY SIZE
+009660         INTO WS-CTL-PATH
+009670     END-STRING
+009680     IF WS-CHKPT-ON
+009690         MOVE SPACES TO WS-CKPT-PATH
+009700         STRING "Control/"    DELIMITED BY SIZE
+009710                WS-BATCH-FILE DELIMITED BY SPACE
+009720                ".CKP"        DELIMITED BY SIZE
+009730             INTO WS-CKPT-PATH
+009740         END-STRING
+009750         PERFORM 3100-CHECK-RESTART THRU 3100-EXIT
+009760     END-IF
+009770     OPEN INPUT CTL
+009780     IF NOT WS-BST-OK
+009790         MOVE SPACES TO WS-ABEND-MESSAGE
+009800         STRING "UNABLE TO OPEN CONTROL FILE " DELIMITED BY SIZE
+009810                WS-BATCH-FILE                  DELIMITED BY SPACE
+009820                " - FILE STATUS = "            DELIMITED BY SIZE
+009830                BST                            DELIMITED BY SIZE
+009840             INTO WS-ABEND-MESSAGE
+009850         END-STRING
+009860         PERFORM 9900-ABEND THRU 9900-EXIT
+009870     END-IF
+009880     PERFORM UNTIL WS-BST-EOF
+009890         READ CTL
+009900             AT END
+009910                 CONTINUE
+009920             NOT AT END
+009930                 PERFORM 3010-CHECK-CTL-READ THRU 3010-EXIT
+009940         END-READ
+009950     END-PERFORM
+009960     CLOSE CTL
+009970     IF WS-CHKPT-ON
+009980         IF WS-RESTART-PENDING
+009990             MOVE SPACES TO WS-ABEND-MESSAGE
+010000             STRING "CHECKPOINT MEMBER " DELIMITED BY SIZE
+010010                    WS-RESTART-MEMBER    DELIMITED BY SPACE
+010020                    " NOT IN CONTROL FILE " DELIMITED BY SIZE
+010030                    WS-BATCH-FILE        DELIMITED BY SPACE
+010040                 INTO WS-ABEND-MESSAGE
+010050             END-STRING
+010060             DISPLAY "LST001 - ERROR: " WS-ABEND-MESSAGE
+010070             ADD 1 TO WS-JOB-ERRORS
+010080         END-IF
+010090         OPEN OUTPUT CKPT
+010100         CLOSE CKPT
+010110     END-IF
+010120     PERFORM 3900-PRINT-JOB-SUMMARY THRU 3900-EXIT.
+010130 3000-EXIT.
+010140     EXIT.
+010150*
+010160*============================================================*
+010170*    3010-CHECK-CTL-READ - A READ ON CTL THAT DID NOT SIGNAL   *
+010180*                  AT END MUST HAVE BST = "00"; ANYTHING ELSE  *
+010190*                  IS A REAL I/O ERROR AND MUST NOT BE PASSED  *
+010200*                  ALONG AS THE NEXT MEMBER TO PROCESS          *
+010210*============================================================*
+010220 3010-CHECK-CTL-READ.
+010230     IF WS-BST-OK
+010240         MOVE CTL-RECORD TO WS-LIB-MEMBER
+010250         PERFORM 3050-RUN-ONE-CTL-MEMBER THRU 3050-EXIT
+010260     ELSE
+010270         MOVE SPACES TO WS-ABEND-MESSAGE
+010280         STRING "I/O ERROR READING CONTROL FILE "
+010290                              DELIMITED BY SIZE
+010300                WS-BATCH-FILE DELIMITED BY SPACE
+010310                " - FILE STATUS = "
+010320                              DELIMITED BY SIZE
+010330                BST           DELIMITED BY SIZE
+010340             INTO WS-ABEND-MESSAGE
+010350         END-STRING
+010360         PERFORM 9900-ABEND THRU 9900-EXIT
+010370     END-IF.
+010380 3010-EXIT.
+010390     EXIT.
+010400*
+010410*============================================================*
+010420*    3050-RUN-ONE-CTL-MEMBER - APPLY RESTART SKIP LOGIC WHEN   *
+010430*                  RESUMING A CHECKPOINTED JOB, THEN PROCESS   *
+010440*                  THE MEMBER.  THE CHECKPOINT IS ONLY MOVED   *
+010450*                  FORWARD TO THIS MEMBER IF IT DID NOT ADD TO *
+010460*                  WS-JOB-ERRORS - A FAILED MEMBER IS NOT      *
+010470*                  "THE LAST ONE COMPLETED" AND MUST BE        *
+010480*                  RETRIED ON THE NEXT RESTART                 *
+010490*============================================================*
+010500 3050-RUN-ONE-CTL-MEMBER.
+010510     IF WS-RESTART-PENDING
+010520         IF WS-LIB-MEMBER = WS-RESTART-MEMBER
+010530             SET WS-RESTART-NOT-PENDING TO TRUE
+010540         END-IF
+010550         GO TO 3050-EXIT
+010560     END-IF
+010570     MOVE WS-JOB-ERRORS TO WS-PRIOR-JOB-ERRORS
+010580     PERFORM 2000-PROCESS-MEMBER THRU 2000-EXIT
+010590     IF WS-CHKPT-ON AND WS-JOB-ERRORS = WS-PRIOR-JOB-ERRORS
+010600         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+010610     END-IF.
+010620 3050-EXIT.
+010630     EXIT.
+010640*
+010650*============================================================*
+010660*    3100-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A      *
+010670*                  PRIOR RUN OF THIS CONTROL FILE.  A MISSING  *
+010680*                  OR EMPTY CHECKPOINT FILE MEANS THE JOB IS   *
+010690*                  STARTING FRESH, NOT AN ERROR                *
+010700*============================================================*
+010710 3100-CHECK-RESTART.
+010720     OPEN INPUT CKPT
+010730     IF WS-KST-OK
+010740         READ CKPT
+010750             AT END
+010760                 CONTINUE
+010770             NOT AT END
+010780                 IF WS-KST-OK
+010790                     MOVE CKPT-RECORD TO WS-RESTART-MEMBER
+010800                     SET WS-RESTART-PENDING TO TRUE
+010810                 ELSE
+010820                     MOVE SPACES TO WS-ABEND-MESSAGE
+010830                     STRING "I/O ERROR READING CHECKPOINT FILE "
+010840                                          DELIMITED BY SIZE
+010850                            WS-BATCH-FILE DELIMITED BY SPACE
+010860                            " - FILE STATUS = "
+010870                                          DELIMITED BY SIZE
+010880                            KST           DELIMITED BY SIZE
+010890                         INTO WS-ABEND-MESSAGE
+010900                     END-STRING
+010910                     CLOSE CKPT
+010920                     PERFORM 9900-ABEND THRU 9900-EXIT
+010930                 END-IF
+010940         END-READ
+010950         CLOSE CKPT
+010960     END-IF.
+010970 3100-EXIT.
+010980     EXIT.
+010990*
+011000*============================================================*
+011010*    3200-WRITE-CHECKPOINT - RECORD THE MEMBER JUST COMPLETED  *
+011020*                  AS THE RESTART POINT FOR THE NEXT RUN        *
+011030*============================================================*
+011040 3200-WRITE-CHECKPOINT.
+011050     OPEN OUTPUT CKPT
+011060     MOVE WS-LIB-MEMBER TO CKPT-RECORD
+011070     WRITE CKPT-RECORD
+011080     CLOSE CKPT.
+011090 3200-EXIT.
+011100     EXIT.
+011110*
+011120*============================================================*
+011130*    3900-PRINT-JOB-SUMMARY - ONE-LINE BATCH JOB SUMMARY       *
+011140*============================================================*
+011150 3900-PRINT-JOB-SUMMARY.
+011160     MOVE WS-JOB-MEMBERS TO WS-JOB-MEMBERS-ED
+011170     MOVE WS-JOB-RECORDS TO WS-JOB-RECORDS-ED
+011180     MOVE WS-JOB-ERRORS  TO WS-JOB-ERRORS-ED
+011190     DISPLAY "LST001 - JOB SUMMARY - MEMBERS PROCESSED: "
+011200             WS-JOB-MEMBERS-ED
+011210             "  RECORDS READ: " WS-JOB-RECORDS-ED
+011220             "  ERRORS: "       WS-JOB-ERRORS-ED.
+011230 3900-EXIT.
+011240     EXIT.
+011250*
+011260*============================================================*
+011270*    9000-TERMINATE - NORMAL END OF RUN                        *
+011280*============================================================*
+011290 9000-TERMINATE.
+011300     CONTINUE.
+011310 9000-EXIT.
+011320     EXIT.
+011330*
+011340*============================================================*
+011350*    9800-HANDLE-ERROR - LOG A MEMBER-LEVEL I/O ERROR.  IN     *
+011360*                  BATCH MODE THE JOB CONTINUES WITH THE       *
+011370*                  NEXT MEMBER; OUTSIDE BATCH MODE THIS IS     *
+011380*                  FATAL TO THE RUN                            *
+011390*============================================================*
+011400 9800-HANDLE-ERROR.
+011410     DISPLAY "LST001 - ERROR: " WS-ABEND-MESSAGE
+011420     ADD 1 TO WS-JOB-ERRORS
+011430     PERFORM 2600-WRITE-AUDIT THRU 2600-EXIT
+011440     IF NOT WS-BATCH-SUPPLIED
+011450         MOVE 16 TO RETURN-CODE
+011460         STOP RUN
+011470     END-IF.
+011480 9800-EXIT.
+011490     EXIT.
+011500*
+011510*============================================================*
+011520*    9900-ABEND - DISPLAY ERROR, END RUN WITH BAD RETURN CODE  *
+011530*============================================================*
+011540 9900-ABEND.
+011550     DISPLAY "LST001 - ABNORMAL TERMINATION"
+011560     DISPLAY "LST001 - " WS-ABEND-MESSAGE
+011570     MOVE 16 TO RETURN-CODE
+011580     STOP RUN.
+011590 9900-EXIT.
+011600     EXIT.
