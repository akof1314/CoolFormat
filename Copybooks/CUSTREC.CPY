@@ -0,0 +1,4 @@
+       01  CUSTREC.                                                     
+           05  CUST-ID             PIC X(06).                           
+           05  CUST-NAME           PIC X(30).                           
+           05  CUST-BALANCE        PIC S9(07)V99 COMP-3.                
